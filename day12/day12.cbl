@@ -12,6 +12,15 @@ INPUT-OUTPUT SECTION.
             ASSIGN TO DISK test-answer-path
             ORGANIZATION IS LINE SEQUENTIAL
             ACCESS MODE IS SEQUENTIAL.
+        SELECT trace-file
+            ASSIGN TO DISK trace-path
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT exception-file
+            ASSIGN TO DISK exception-path
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        COPY "audit-log-sel.cpy".
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,6 +28,11 @@ FILE SECTION.
         01 input-file-line PIC X(32).
     FD test-answer-file.
         01 test-answer-file-line PIC X(32).
+    FD trace-file.
+        01 trace-record PIC X(96).
+    FD exception-file.
+        01 exception-record PIC X(96).
+    COPY "audit-log-fd.cpy".
 
 WORKING-STORAGE SECTION.
     01 TAB-CHAR PIC X VALUE X'09'.
@@ -31,7 +45,38 @@ WORKING-STORAGE SECTION.
         02 input-value
             PIC 9(32).
 
-     01 part1-data.
+    01 trace-path PIC X(128).
+    01 trace-n-display PIC -(9)9.
+    01 trace-e-display PIC -(9)9.
+    01 trace-waypoint-n-display PIC -(9)9.
+    01 trace-waypoint-e-display PIC -(9)9.
+
+    01 final-heading-display PIC Z(8)9.
+    01 final-waypoint-n-display PIC -(9)9.
+    01 final-waypoint-e-display PIC -(9)9.
+
+    01 exception-path PIC X(128) VALUE "day12-exceptions.rpt".
+    01 bad-line-count USAGE BINARY-C-LONG UNSIGNED VALUE 0.
+    01 bad-line-count-display PIC Z(8)9.
+    01 input-line-number USAGE BINARY-C-LONG UNSIGNED VALUE 0.
+    01 input-line-number-display PIC Z(8)9.
+
+    01 leg-number USAGE BINARY-C-LONG UNSIGNED VALUE 1.
+    01 leg-number-display PIC Z(8)9.
+    01 leg-result-display PIC Z(8)9.
+    01 leg-has-instruction-flag PIC X VALUE "N".
+        88 leg-has-instruction VALUE "Y".
+        88 leg-is-empty VALUE "N".
+
+    *> A leg separator is either a blank line or this literal marker line, so
+    *> logs that mark leg boundaries explicitly (rather than with a blank line)
+    *> are recognized too.
+    01 leg-separator-marker PIC X(3) VALUE "===".
+    01 line-is-leg-separator-flag PIC X VALUE "N".
+        88 line-is-leg-separator VALUE "Y".
+        88 line-is-not-leg-separator VALUE "N".
+
+    01 part1-data.
         02 part1-ship-n USAGE BINARY-C-LONG SIGNED VALUE 0.
         02 part1-ship-e USAGE BINARY-C-LONG SIGNED VALUE 0.
         *> Degrees counter-clockwise from east.
@@ -59,31 +104,54 @@ WORKING-STORAGE SECTION.
         02 test-expected-result USAGE BINARY-C-LONG UNSIGNED.
         02 test-expected-result-display PIC Z(32).
 
+    COPY "audit-log-wrk.cpy".
+
 PROCEDURE DIVISION.
+    MOVE "DAY12" TO audit-log-program
+    PERFORM init-audit-log-path
     ACCEPT args-len FROM ARGUMENT-NUMBER END-ACCEPT
     EVALUATE args-len
         WHEN 1
             DISPLAY 1 UPON ARGUMENT-NUMBER END-DISPLAY
             ACCEPT command-name FROM ARGUMENT-VALUE END-ACCEPT
+            MOVE command-name TO audit-log-command
             IF command-name IS EQUAL TO "test"
+                MOVE SPACES TO audit-log-input-path
+                MOVE "START" TO audit-log-result
+                MOVE 0 TO audit-log-return-code
+                PERFORM write-audit-log-entry
                 PERFORM tests
+                MOVE SPACES TO audit-log-input-path
+                MOVE "OK" TO audit-log-result
+                MOVE 0 TO audit-log-return-code
+                PERFORM write-audit-log-entry
             ELSE
                 PERFORM print-usage
             END-IF
         WHEN 2
             DISPLAY 1 UPON ARGUMENT-NUMBER END-DISPLAY
             ACCEPT command-name FROM ARGUMENT-VALUE END-ACCEPT
+            MOVE command-name TO audit-log-command
             EVALUATE command-name
                 WHEN "part1"
                     DISPLAY 2 UPON ARGUMENT-NUMBER END-DISPLAY
                     ACCEPT input-path FROM ARGUMENT-VALUE END-ACCEPT
+                    MOVE input-path TO audit-log-input-path
+                    MOVE "START" TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
+                    *> part1-emit-leg-result writes one audit-log entry per leg
+                    *> (including the final leg) as it displays that leg's result,
+                    *> so a multi-leg voyage's audit trail isn't last-leg-wins.
                     PERFORM part1
-                    PERFORM display-result
                 WHEN "part2"
                     DISPLAY 2 UPON ARGUMENT-NUMBER END-DISPLAY
                     ACCEPT input-path FROM ARGUMENT-VALUE END-ACCEPT
+                    MOVE input-path TO audit-log-input-path
+                    MOVE "START" TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
                     PERFORM part2
-                    PERFORM display-result
                 WHEN OTHER
                     PERFORM print-usage
             END-EVALUATE
@@ -93,147 +161,266 @@ PROCEDURE DIVISION.
     STOP RUN RETURNING 0
     .
 
-display-result.
-    *> Display result left-justified, with no leading spaces.
-    IF output-result IS EQUAL TO 0
-        DISPLAY 0 END-DISPLAY
+check-leg-separator.
+    IF FUNCTION TRIM(input-file-line) IS EQUAL TO SPACES
+            OR FUNCTION TRIM(input-file-line) IS EQUAL TO FUNCTION TRIM(leg-separator-marker)
+        SET line-is-leg-separator TO TRUE
     ELSE
-        DISPLAY FUNCTION TRIM(output-result-display) END-DISPLAY
+        SET line-is-not-leg-separator TO TRUE
     END-IF
     .
 
 part1.
     INITIALIZE part1-data ALL TO VALUE
+    INITIALIZE bad-line-count input-line-number ALL TO VALUE
+    MOVE 1 TO leg-number
+    MOVE "N" TO leg-has-instruction-flag
     OPEN INPUT input-file
+    MOVE "day12-part1-trace.log" TO trace-path
+    OPEN OUTPUT trace-file
+    OPEN OUTPUT exception-file
 
     PERFORM UNTIL EXIT
         READ input-file
             AT END EXIT PERFORM
         END-READ
-        MOVE input-file-line(2:) TO input-value
-        EVALUATE input-file-line(1:1)
-            WHEN "N"
-                SET part1-ship-n UP BY input-value
-            WHEN "S"
-                SET part1-ship-n DOWN BY input-value
-            WHEN "E"
-                SET part1-ship-e UP BY input-value
-            WHEN "W"
-                SET part1-ship-e DOWN BY input-value
-            WHEN "L"
-                SET part1-ship-direction UP BY input-value
-                PERFORM WITH TEST BEFORE UNTIL part1-ship-direction < 360
-                    SET part1-ship-direction DOWN BY 360
-                END-PERFORM
-            WHEN "R"
-                *> Ensure we avoid unsigned negative overflow.
-                SET part1-ship-direction UP BY 360
-                SET part1-ship-direction DOWN BY input-value
-                PERFORM WITH TEST BEFORE UNTIL part1-ship-direction < 360
-                    SET part1-ship-direction DOWN BY 360
-                END-PERFORM
-            WHEN "F"
-                EVALUATE part1-ship-direction
-                    WHEN 0
-                        SET part1-ship-e UP BY input-value
-                    WHEN 90
-                        SET part1-ship-n UP BY input-value
-                    WHEN 180
-                        SET part1-ship-e DOWN BY input-value
-                    WHEN 270
-                        SET part1-ship-n DOWN BY input-value
-                    WHEN OTHER
-                        DISPLAY "Unexpected ship direction angle: " part1-ship-direction "." END-DISPLAY
-                        CLOSE input-file
-                        STOP RUN RETURNING 2
-                END-EVALUATE
-            WHEN OTHER
-                DISPLAY "Invalid initial character '" input-file-line(1:1) "' in input." END-DISPLAY
-                CLOSE input-file
-                STOP RUN RETURNING 2
-        END-EVALUATE
+        SET input-line-number UP BY 1
+        PERFORM check-leg-separator
+        IF line-is-leg-separator
+            *> Guard against a trailing separator, or two consecutive separators,
+            *> reporting a bogus empty leg that never had an instruction in it.
+            IF leg-has-instruction
+                PERFORM part1-emit-leg-result
+                INITIALIZE part1-data ALL TO VALUE
+                SET leg-number UP BY 1
+                MOVE "N" TO leg-has-instruction-flag
+            END-IF
+        ELSE
+            SET leg-has-instruction TO TRUE
+            MOVE input-file-line(2:) TO input-value
+            EVALUATE input-file-line(1:1)
+                WHEN "N"
+                    SET part1-ship-n UP BY input-value
+                WHEN "S"
+                    SET part1-ship-n DOWN BY input-value
+                WHEN "E"
+                    SET part1-ship-e UP BY input-value
+                WHEN "W"
+                    SET part1-ship-e DOWN BY input-value
+                WHEN "L"
+                    *> A turn has to be a multiple of 90 degrees to land on a heading
+                    *> this program understands; anything else is a bad punch, not
+                    *> a program invariant violation, so log and skip it here rather
+                    *> than letting it blow up the next F instruction.
+                    IF FUNCTION MOD(input-value, 90) IS NOT EQUAL TO 0
+                        PERFORM log-bad-instruction-line
+                    ELSE
+                        SET part1-ship-direction UP BY input-value
+                        PERFORM WITH TEST BEFORE UNTIL part1-ship-direction < 360
+                            SET part1-ship-direction DOWN BY 360
+                        END-PERFORM
+                    END-IF
+                WHEN "R"
+                    IF FUNCTION MOD(input-value, 90) IS NOT EQUAL TO 0
+                        PERFORM log-bad-instruction-line
+                    ELSE
+                        *> Ensure we avoid unsigned negative overflow.
+                        SET part1-ship-direction UP BY 360
+                        SET part1-ship-direction DOWN BY input-value
+                        PERFORM WITH TEST BEFORE UNTIL part1-ship-direction < 360
+                            SET part1-ship-direction DOWN BY 360
+                        END-PERFORM
+                    END-IF
+                WHEN "F"
+                    EVALUATE part1-ship-direction
+                        WHEN 0
+                            SET part1-ship-e UP BY input-value
+                        WHEN 90
+                            SET part1-ship-n UP BY input-value
+                        WHEN 180
+                            SET part1-ship-e DOWN BY input-value
+                        WHEN 270
+                            SET part1-ship-n DOWN BY input-value
+                        WHEN OTHER
+                            PERFORM log-bad-instruction-line
+                    END-EVALUATE
+                WHEN OTHER
+                    PERFORM log-bad-instruction-line
+            END-EVALUATE
+            PERFORM write-part1-trace-line
+        END-IF
     END-PERFORM
 
     CLOSE input-file
+    CLOSE trace-file
+    CLOSE exception-file
+    IF bad-line-count IS GREATER THAN 0
+        MOVE bad-line-count TO bad-line-count-display
+        DISPLAY FUNCTION TRIM(bad-line-count-display) " bad instruction line(s) skipped; see " FUNCTION TRIM(exception-path) "." END-DISPLAY
+    END-IF
+
+    IF leg-has-instruction
+        PERFORM part1-emit-leg-result
+    END-IF
+    .
 
+log-bad-instruction-line.
+    SET bad-line-count UP BY 1
+    MOVE input-line-number TO input-line-number-display
+    MOVE SPACES TO exception-record
+    STRING "Line " FUNCTION TRIM(input-line-number-display) ": '" FUNCTION TRIM(input-file-line) "'" INTO exception-record END-STRING
+    WRITE exception-record
+    .
+
+write-part1-trace-line.
+    MOVE part1-ship-n TO trace-n-display
+    MOVE part1-ship-e TO trace-e-display
+    MOVE SPACES TO trace-record
+    STRING FUNCTION TRIM(input-file-line) " N=" FUNCTION TRIM(trace-n-display) " E=" FUNCTION TRIM(trace-e-display) INTO trace-record END-STRING
+    WRITE trace-record
+    .
+
+part1-emit-leg-result.
+    MOVE leg-number TO leg-number-display
     COMPUTE output-result = FUNCTION ABS(part1-ship-n) + FUNCTION ABS(part1-ship-e) END-COMPUTE
     MOVE output-result TO output-result-display
+    MOVE output-result TO leg-result-display
+    MOVE part1-ship-direction TO final-heading-display
+    DISPLAY "Leg " FUNCTION TRIM(leg-number-display) ": " FUNCTION TRIM(leg-result-display) " (heading " FUNCTION TRIM(final-heading-display) " degrees)" END-DISPLAY
+
+    *> One audit-log entry per leg, so a multi-leg voyage's compliance trail
+    *> records every leg's result, not just whichever leg finished last.
+    MOVE input-path TO audit-log-input-path
+    MOVE SPACES TO audit-log-command
+    STRING FUNCTION TRIM(command-name) " leg " FUNCTION TRIM(leg-number-display) INTO audit-log-command END-STRING
+    MOVE FUNCTION TRIM(leg-result-display) TO audit-log-result
+    MOVE 0 TO audit-log-return-code
+    PERFORM write-audit-log-entry
     .
 
 part2.
     INITIALIZE part2-data ALL TO VALUE
+    INITIALIZE bad-line-count input-line-number ALL TO VALUE
+    MOVE 1 TO leg-number
+    MOVE "N" TO leg-has-instruction-flag
     OPEN INPUT input-file
+    MOVE "day12-part2-trace.log" TO trace-path
+    OPEN OUTPUT trace-file
+    OPEN OUTPUT exception-file
 
     PERFORM UNTIL EXIT
         READ input-file
             AT END EXIT PERFORM
         END-READ
-        MOVE input-file-line(2:) TO input-value
-        EVALUATE input-file-line(1:1)
-            WHEN "N"
-                SET part2-waypoint-n UP BY input-value
-            WHEN "S"
-                SET part2-waypoint-n DOWN BY input-value
-            WHEN "E"
-                SET part2-waypoint-e UP BY input-value
-            WHEN "W"
-                SET part2-waypoint-e DOWN BY input-value
-            WHEN "L"
-                MOVE part2-waypoint-n TO part2-i
-                MOVE part2-waypoint-e TO part2-j
-                EVALUATE input-value
-                    WHEN 0
-                        CONTINUE
-                    WHEN 90
-                        COMPUTE part2-waypoint-n = part2-j END-COMPUTE
-                        COMPUTE part2-waypoint-e = -part2-i END-COMPUTE
-                    WHEN 180
-                        COMPUTE part2-waypoint-n = -part2-i END-COMPUTE
-                        COMPUTE part2-waypoint-e = -part2-j END-COMPUTE
-                    WHEN 270
-                        COMPUTE part2-waypoint-n = -part2-j END-COMPUTE
-                        COMPUTE part2-waypoint-e = part2-i END-COMPUTE
-                    WHEN OTHER
-                        DISPLAY "Unexpected ship direction angle: " input-value "." END-DISPLAY
-                        CLOSE input-file
-                        STOP RUN RETURNING 2
-                END-EVALUATE
-            WHEN "R"
-                MOVE part2-waypoint-n TO part2-i
-                MOVE part2-waypoint-e TO part2-j
-                EVALUATE input-value
-                    WHEN 0
-                        CONTINUE
-                    WHEN 90
-                        COMPUTE part2-waypoint-n = -part2-j END-COMPUTE
-                        COMPUTE part2-waypoint-e = part2-i END-COMPUTE
-                    WHEN 180
-                        COMPUTE part2-waypoint-n = -part2-i END-COMPUTE
-                        COMPUTE part2-waypoint-e = -part2-j END-COMPUTE
-                    WHEN 270
-                        COMPUTE part2-waypoint-n = part2-j END-COMPUTE
-                        COMPUTE part2-waypoint-e = -part2-i END-COMPUTE
-                    WHEN OTHER
-                        DISPLAY "Unexpected ship direction angle: " input-value "." END-DISPLAY
-                        CLOSE input-file
-                        STOP RUN RETURNING 2
-                END-EVALUATE
-            WHEN "F"
-                COMPUTE part2-i = part2-waypoint-n * input-value END-COMPUTE
-                COMPUTE part2-j = part2-waypoint-e * input-value END-COMPUTE
-                SET part2-ship-n UP BY part2-i
-                SET part2-ship-e UP BY part2-j
-            WHEN OTHER
-                DISPLAY "Invalid initial character '" input-file-line(1:1) "' in input." END-DISPLAY
-                CLOSE input-file
-                STOP RUN RETURNING 2
-        END-EVALUATE
+        SET input-line-number UP BY 1
+        PERFORM check-leg-separator
+        IF line-is-leg-separator
+            IF leg-has-instruction
+                PERFORM part2-emit-leg-result
+                INITIALIZE part2-data ALL TO VALUE
+                SET leg-number UP BY 1
+                MOVE "N" TO leg-has-instruction-flag
+            END-IF
+        ELSE
+            SET leg-has-instruction TO TRUE
+            MOVE input-file-line(2:) TO input-value
+            EVALUATE input-file-line(1:1)
+                WHEN "N"
+                    SET part2-waypoint-n UP BY input-value
+                WHEN "S"
+                    SET part2-waypoint-n DOWN BY input-value
+                WHEN "E"
+                    SET part2-waypoint-e UP BY input-value
+                WHEN "W"
+                    SET part2-waypoint-e DOWN BY input-value
+                WHEN "L"
+                    MOVE part2-waypoint-n TO part2-i
+                    MOVE part2-waypoint-e TO part2-j
+                    EVALUATE input-value
+                        WHEN 0
+                            CONTINUE
+                        WHEN 90
+                            COMPUTE part2-waypoint-n = part2-j END-COMPUTE
+                            COMPUTE part2-waypoint-e = -part2-i END-COMPUTE
+                        WHEN 180
+                            COMPUTE part2-waypoint-n = -part2-i END-COMPUTE
+                            COMPUTE part2-waypoint-e = -part2-j END-COMPUTE
+                        WHEN 270
+                            COMPUTE part2-waypoint-n = -part2-j END-COMPUTE
+                            COMPUTE part2-waypoint-e = part2-i END-COMPUTE
+                        WHEN OTHER
+                            PERFORM log-bad-instruction-line
+                    END-EVALUATE
+                WHEN "R"
+                    MOVE part2-waypoint-n TO part2-i
+                    MOVE part2-waypoint-e TO part2-j
+                    EVALUATE input-value
+                        WHEN 0
+                            CONTINUE
+                        WHEN 90
+                            COMPUTE part2-waypoint-n = -part2-j END-COMPUTE
+                            COMPUTE part2-waypoint-e = part2-i END-COMPUTE
+                        WHEN 180
+                            COMPUTE part2-waypoint-n = -part2-i END-COMPUTE
+                            COMPUTE part2-waypoint-e = -part2-j END-COMPUTE
+                        WHEN 270
+                            COMPUTE part2-waypoint-n = part2-j END-COMPUTE
+                            COMPUTE part2-waypoint-e = -part2-i END-COMPUTE
+                        WHEN OTHER
+                            PERFORM log-bad-instruction-line
+                    END-EVALUATE
+                WHEN "F"
+                    COMPUTE part2-i = part2-waypoint-n * input-value END-COMPUTE
+                    COMPUTE part2-j = part2-waypoint-e * input-value END-COMPUTE
+                    SET part2-ship-n UP BY part2-i
+                    SET part2-ship-e UP BY part2-j
+                WHEN OTHER
+                    PERFORM log-bad-instruction-line
+            END-EVALUATE
+            PERFORM write-part2-trace-line
+        END-IF
     END-PERFORM
 
     CLOSE input-file
+    CLOSE trace-file
+    CLOSE exception-file
+    IF bad-line-count IS GREATER THAN 0
+        MOVE bad-line-count TO bad-line-count-display
+        DISPLAY FUNCTION TRIM(bad-line-count-display) " bad instruction line(s) skipped; see " FUNCTION TRIM(exception-path) "." END-DISPLAY
+    END-IF
+
+    IF leg-has-instruction
+        PERFORM part2-emit-leg-result
+    END-IF
+    .
 
+write-part2-trace-line.
+    MOVE part2-ship-n TO trace-n-display
+    MOVE part2-ship-e TO trace-e-display
+    MOVE part2-waypoint-n TO trace-waypoint-n-display
+    MOVE part2-waypoint-e TO trace-waypoint-e-display
+    MOVE SPACES TO trace-record
+    STRING FUNCTION TRIM(input-file-line) " N=" FUNCTION TRIM(trace-n-display) " E=" FUNCTION TRIM(trace-e-display) " WN=" FUNCTION TRIM(trace-waypoint-n-display) " WE=" FUNCTION TRIM(trace-waypoint-e-display) INTO trace-record END-STRING
+    WRITE trace-record
+    .
+
+part2-emit-leg-result.
+    MOVE leg-number TO leg-number-display
     COMPUTE output-result = FUNCTION ABS(part2-ship-n) + FUNCTION ABS(part2-ship-e) END-COMPUTE
     MOVE output-result TO output-result-display
+    MOVE output-result TO leg-result-display
+    MOVE part2-waypoint-n TO final-waypoint-n-display
+    MOVE part2-waypoint-e TO final-waypoint-e-display
+    DISPLAY "Leg " FUNCTION TRIM(leg-number-display) ": " FUNCTION TRIM(leg-result-display) " (waypoint N=" FUNCTION TRIM(final-waypoint-n-display) " E=" FUNCTION TRIM(final-waypoint-e-display) ")" END-DISPLAY
+
+    *> One audit-log entry per leg, so a multi-leg voyage's compliance trail
+    *> records every leg's result, not just whichever leg finished last.
+    MOVE input-path TO audit-log-input-path
+    MOVE SPACES TO audit-log-command
+    STRING FUNCTION TRIM(command-name) " leg " FUNCTION TRIM(leg-number-display) INTO audit-log-command END-STRING
+    MOVE FUNCTION TRIM(leg-result-display) TO audit-log-result
+    MOVE 0 TO audit-log-return-code
+    PERFORM write-audit-log-entry
     .
 
 tests.
@@ -278,5 +465,11 @@ print-usage.
     DISPLAY "Usage:" END-DISPLAY
     DISPLAY TAB-CHAR "./day12 <part1|part2> [input_file]" END-DISPLAY
     DISPLAY TAB-CHAR "./day12 test" END-DISPLAY
+    MOVE input-path TO audit-log-input-path
+    MOVE "ERROR" TO audit-log-result
+    MOVE 1 TO audit-log-return-code
+    PERFORM write-audit-log-entry
     STOP RUN RETURNING 1
     .
+
+    COPY "audit-log-proc.cpy".
