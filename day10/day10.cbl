@@ -7,11 +7,30 @@ INPUT-OUTPUT SECTION.
         SELECT input-file
             ASSIGN TO DISK input-path
             ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL.
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS input-file-status.
         SELECT test-answer-file
             ASSIGN TO DISK test-answer-path
             ORGANIZATION IS LINE SEQUENTIAL
             ACCESS MODE IS SEQUENTIAL.
+        SELECT diff-report-file
+            ASSIGN TO DISK diff-report-path
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT reject-file
+            ASSIGN TO DISK reject-path
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT control-file
+            ASSIGN TO DISK control-path
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT checkpoint-file
+            ASSIGN TO DISK checkpoint-path
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS checkpoint-file-status.
+        COPY "audit-log-sel.cpy".
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,6 +38,15 @@ FILE SECTION.
         01 input-file-line PIC X(32).
     FD test-answer-file.
         01 test-answer-file-line PIC X(32).
+    FD diff-report-file.
+        01 diff-report-line PIC X(64).
+    FD reject-file.
+        01 reject-line PIC X(96).
+    FD control-file.
+        01 control-file-line PIC X(128).
+    FD checkpoint-file.
+        01 checkpoint-line PIC X(128).
+    COPY "audit-log-fd.cpy".
 
 WORKING-STORAGE SECTION.
     01 TAB-CHAR PIC X VALUE X'09'.
@@ -27,11 +55,40 @@ WORKING-STORAGE SECTION.
         02 command-name PIC X(32).
         02 input-path PIC X(128).
 
+    78 input-data-max-length VALUE 100000.
+    78 input-data-max-joltage VALUE 1000000.
+
+    01 diff-report-path PIC X(128) VALUE "day10-differences.rpt".
+    01 diff-count-display PIC Z(8)9.
+    01 report-basename-raw PIC X(128).
+    01 report-basename PIC X(128).
+    *> Longest suffix appended to report-basename is "-part2.checkpoint" (18
+    *> characters); capping the basename here leaves room for any of the
+    *> three suffixes without overrunning the 128-byte report/checkpoint
+    *> path fields.
+    78 report-basename-max-length VALUE 110.
+
+    01 reject-path PIC X(128) VALUE "day10-rejects.rpt".
+    01 reject-count USAGE BINARY-C-LONG UNSIGNED VALUE 0.
+    01 reject-count-display PIC Z(8)9.
+    01 input-line-number USAGE BINARY-C-LONG UNSIGNED VALUE 0.
+    01 input-line-number-display PIC Z(8)9.
+    01 input-line-valid-flag PIC X VALUE "Y".
+        88 input-line-is-valid VALUE "Y".
+        88 input-line-is-invalid VALUE "N".
+
+    01 batch-mode-flag PIC X VALUE "N".
+        88 batch-mode-active VALUE "Y".
+        88 batch-mode-inactive VALUE "N".
+    01 input-load-failed-flag PIC X VALUE "N".
+        88 input-load-failed VALUE "Y".
+        88 input-load-ok VALUE "N".
+
     01 input-data-length USAGE BINARY-C-LONG VALUE 0.
     01 input-data.
         02 input-entry
             USAGE BINARY-C-LONG UNSIGNED
-            OCCURS 0 TO 300 TIMES DEPENDING ON input-data-length
+            OCCURS 0 TO input-data-max-length TIMES DEPENDING ON input-data-length
             INDEXED BY input-i input-j.
 
     01 part1-data.
@@ -45,12 +102,30 @@ WORKING-STORAGE SECTION.
         02 part2-paths-to-end
             USAGE BINARY-C-LONG UNSIGNED
             VALUE 0
-            OCCURS 0 TO 300 TIMES DEPENDING ON input-data-length.
+            OCCURS 0 TO input-data-max-length TIMES DEPENDING ON input-data-length.
 
     01 output-data.
         02 output-result USAGE BINARY-C-LONG UNSIGNED.
         02 output-result-display PIC Z(32).
 
+    78 checkpoint-interval VALUE 1000.
+    01 checkpoint-path PIC X(128) VALUE "day10-part2.checkpoint".
+    01 checkpoint-file-status PIC XX.
+    01 input-file-status PIC XX.
+    01 checkpoint-start-index USAGE BINARY-C-LONG VALUE 0.
+    01 checkpoint-saved-index USAGE BINARY-C-LONG VALUE 0.
+    01 checkpoint-saved-length USAGE BINARY-C-LONG VALUE 0.
+    01 checkpoint-saved-input-path PIC X(128).
+    01 checkpoint-number-display PIC Z(31)9.
+
+    01 control-path PIC X(128).
+    01 batch-data.
+        02 batch-part1-result USAGE BINARY-C-LONG UNSIGNED.
+        02 batch-part1-result-display PIC Z(8)9.
+        02 batch-part2-result USAGE BINARY-C-LONG UNSIGNED.
+        02 batch-part2-result-display PIC Z(8)9.
+        02 batch-result-line PIC X(192).
+
     01 test-data.
         02 test-all-passed PIC 9 VALUE 1.
         02 test-current-sample PIC X(32).
@@ -59,33 +134,74 @@ WORKING-STORAGE SECTION.
         02 test-expected-result USAGE BINARY-C-LONG UNSIGNED.
         02 test-expected-result-display PIC Z(32).
 
+    COPY "audit-log-wrk.cpy".
+
 PROCEDURE DIVISION.
+    MOVE "DAY10" TO audit-log-program
+    PERFORM init-audit-log-path
     ACCEPT args-len FROM ARGUMENT-NUMBER END-ACCEPT
     EVALUATE args-len
         WHEN 1
             DISPLAY 1 UPON ARGUMENT-NUMBER END-DISPLAY
             ACCEPT command-name FROM ARGUMENT-VALUE END-ACCEPT
+            MOVE command-name TO audit-log-command
             IF command-name IS EQUAL TO "test"
+                MOVE SPACES TO audit-log-input-path
+                MOVE "START" TO audit-log-result
+                MOVE 0 TO audit-log-return-code
+                PERFORM write-audit-log-entry
                 PERFORM tests
+                MOVE SPACES TO audit-log-input-path
+                MOVE "OK" TO audit-log-result
+                MOVE 0 TO audit-log-return-code
+                PERFORM write-audit-log-entry
             ELSE
                 PERFORM print-usage
             END-IF
         WHEN 2
             DISPLAY 1 UPON ARGUMENT-NUMBER END-DISPLAY
             ACCEPT command-name FROM ARGUMENT-VALUE END-ACCEPT
+            MOVE command-name TO audit-log-command
             EVALUATE command-name
                 WHEN "part1"
                     DISPLAY 2 UPON ARGUMENT-NUMBER END-DISPLAY
                     ACCEPT input-path FROM ARGUMENT-VALUE END-ACCEPT
+                    MOVE input-path TO audit-log-input-path
+                    MOVE "START" TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
                     PERFORM load-input
                     PERFORM part1
                     PERFORM display-result
+                    MOVE input-path TO audit-log-input-path
+                    MOVE FUNCTION TRIM(output-result-display) TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
                 WHEN "part2"
                     DISPLAY 2 UPON ARGUMENT-NUMBER END-DISPLAY
                     ACCEPT input-path FROM ARGUMENT-VALUE END-ACCEPT
+                    MOVE input-path TO audit-log-input-path
+                    MOVE "START" TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
                     PERFORM load-input
                     PERFORM part2
                     PERFORM display-result
+                    MOVE input-path TO audit-log-input-path
+                    MOVE FUNCTION TRIM(output-result-display) TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
+                WHEN "batch"
+                    DISPLAY 2 UPON ARGUMENT-NUMBER END-DISPLAY
+                    ACCEPT control-path FROM ARGUMENT-VALUE END-ACCEPT
+                    MOVE control-path TO audit-log-input-path
+                    MOVE "START" TO audit-log-result
+                    MOVE 0 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
+                    *> display-batch-result writes one audit-log entry per manifest,
+                    *> so the compliance trail can tell which manifests ran and with
+                    *> what results, not just one blanket "OK" for the whole batch.
+                    PERFORM batch
                 WHEN OTHER
                     PERFORM print-usage
             END-EVALUATE
@@ -95,46 +211,237 @@ PROCEDURE DIVISION.
     STOP RUN RETURNING 0
     .
 
+build-report-basename.
+    *> Derive per-manifest report file names from the manifest's own input path,
+    *> so a batch run doesn't have every manifest's reject/difference report
+    *> overwritten by the next manifest's. Truncated to report-basename-max-length
+    *> first, so a manifest path close to the full 128-byte input-path width can't
+    *> silently truncate the suffix (e.g. "-differences.rpt") off the end instead.
+    MOVE input-path TO report-basename-raw
+    INSPECT report-basename-raw REPLACING ALL "/" BY "_"
+    MOVE SPACES TO report-basename
+    MOVE report-basename-raw(1:report-basename-max-length) TO report-basename
+    .
+
 load-input.
+    PERFORM build-report-basename
+    STRING FUNCTION TRIM(report-basename) "-rejects.rpt" INTO reject-path END-STRING
+    INITIALIZE input-data-length reject-count input-line-number ALL TO VALUE
+    SET input-load-ok TO TRUE
     OPEN INPUT input-file
-    INITIALIZE input-data-length ALL TO VALUE
+    IF input-file-status IS NOT EQUAL TO "00"
+        *> A missing or unreadable manifest is at least as likely as an oversized
+        *> one under batch, and deserves the same log-and-skip-or-abort treatment
+        *> instead of an uncaught runtime abend that also kills every manifest
+        *> still queued behind this one.
+        IF batch-mode-active
+            DISPLAY "Input file " FUNCTION TRIM(input-path) " could not be opened (status " input-file-status "); skipping this manifest." END-DISPLAY
+        ELSE
+            DISPLAY "Input file " FUNCTION TRIM(input-path) " could not be opened (status " input-file-status "); aborting." END-DISPLAY
+        END-IF
+        MOVE input-path TO audit-log-input-path
+        MOVE "ERROR" TO audit-log-result
+        MOVE 3 TO audit-log-return-code
+        PERFORM write-audit-log-entry
+        SET input-load-failed TO TRUE
+        IF batch-mode-inactive
+            STOP RUN RETURNING 3
+        END-IF
+    ELSE
+        OPEN OUTPUT reject-file
+        PERFORM UNTIL EXIT
+            READ input-file
+                AT END EXIT PERFORM
+            END-READ
+            SET input-line-number UP BY 1
+            PERFORM validate-input-line
+            IF input-line-is-invalid
+                PERFORM reject-input-line
+            ELSE
+                IF input-data-length IS EQUAL TO input-data-max-length
+                    *> Under batch, one oversized manifest shouldn't take down every
+                    *> other manifest still queued in the control file: log it and
+                    *> skip just this one, instead of stopping the whole run.
+                    IF batch-mode-active
+                        DISPLAY "Input file " FUNCTION TRIM(input-path) " has more than " input-data-max-length " entries; skipping this manifest." END-DISPLAY
+                    ELSE
+                        DISPLAY "Input file " FUNCTION TRIM(input-path) " has more than " input-data-max-length " entries; aborting." END-DISPLAY
+                    END-IF
+                    MOVE input-path TO audit-log-input-path
+                    MOVE "ERROR" TO audit-log-result
+                    MOVE 3 TO audit-log-return-code
+                    PERFORM write-audit-log-entry
+                    SET input-load-failed TO TRUE
+                    IF batch-mode-inactive
+                        CLOSE input-file
+                        CLOSE reject-file
+                        STOP RUN RETURNING 3
+                    END-IF
+                    EXIT PERFORM
+                END-IF
+                SET input-data-length UP BY 1
+                COMPUTE input-entry(input-data-length) = FUNCTION NUMVAL(input-file-line) END-COMPUTE
+            END-IF
+        END-PERFORM
+        CLOSE input-file
+        CLOSE reject-file
+        IF reject-count IS GREATER THAN 0
+            MOVE reject-count TO reject-count-display
+            DISPLAY FUNCTION TRIM(reject-count-display) " malformed line(s) rejected; see " FUNCTION TRIM(reject-path) "." END-DISPLAY
+        END-IF
+    END-IF
+    .
+
+validate-input-line.
+    *> A valid joltage line is a clean non-negative integer, with no stray
+    *> characters, within a sane range for an adapter's rated joltage.
+    SET input-line-is-valid TO TRUE
+    IF FUNCTION TRIM(input-file-line) IS EQUAL TO SPACES
+        SET input-line-is-invalid TO TRUE
+    ELSE
+        IF FUNCTION TEST-NUMVAL(input-file-line) IS NOT EQUAL TO 0
+            SET input-line-is-invalid TO TRUE
+        ELSE
+            IF FUNCTION NUMVAL(input-file-line) < 0 OR FUNCTION NUMVAL(input-file-line) > input-data-max-joltage
+                SET input-line-is-invalid TO TRUE
+            ELSE
+                *> Joltages are whole numbers; a fractional line would otherwise be
+                *> silently truncated by the NUMVAL conversion in load-input.
+                IF FUNCTION NUMVAL(input-file-line) IS NOT EQUAL TO FUNCTION INTEGER(FUNCTION NUMVAL(input-file-line))
+                    SET input-line-is-invalid TO TRUE
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    .
+
+reject-input-line.
+    SET reject-count UP BY 1
+    MOVE input-line-number TO input-line-number-display
+    MOVE SPACES TO reject-line
+    STRING "Line " FUNCTION TRIM(input-line-number-display) ": '" FUNCTION TRIM(input-file-line) "'" INTO reject-line END-STRING
+    WRITE reject-line
+    .
+
+display-result.
+    *> Display result left-justified, with no leading spaces.
+    DISPLAY FUNCTION TRIM(output-result-display) END-DISPLAY
+    .
+
+batch.
+    *> Run part1 and part2 over every manifest path listed in the control file,
+    *> one manifest per line, printing a single result line per manifest.
+    SET batch-mode-active TO TRUE
+    OPEN INPUT control-file
     PERFORM UNTIL EXIT
-        READ input-file
+        READ control-file
             AT END EXIT PERFORM
         END-READ
-        COMPUTE input-data-length = input-data-length + 1 END-COMPUTE
-        COMPUTE input-entry(input-data-length) = FUNCTION NUMVAL(input-file-line) END-COMPUTE
+        IF FUNCTION TRIM(control-file-line) IS NOT EQUAL TO SPACES
+            MOVE control-file-line TO input-path
+            MOVE input-path TO audit-log-input-path
+            MOVE "batch" TO audit-log-command
+            MOVE "START" TO audit-log-result
+            MOVE 0 TO audit-log-return-code
+            PERFORM write-audit-log-entry
+            PERFORM load-input
+            *> An oversized manifest is logged and rejected by load-input itself;
+            *> move on to the next manifest in the control file rather than
+            *> running part1/part2 against a truncated table.
+            IF input-load-ok
+                PERFORM part1
+                MOVE output-result TO batch-part1-result
+                PERFORM part2
+                MOVE output-result TO batch-part2-result
+                PERFORM display-batch-result
+            END-IF
+        END-IF
     END-PERFORM
-    CLOSE input-file
+    CLOSE control-file
+    SET batch-mode-inactive TO TRUE
     .
 
-display-result.
-    *> Display result left-justified, with no leading spaces.
-    DISPLAY FUNCTION TRIM(output-result-display) END-DISPLAY
+display-batch-result.
+    MOVE batch-part1-result TO batch-part1-result-display
+    MOVE batch-part2-result TO batch-part2-result-display
+    MOVE SPACES TO batch-result-line
+    STRING FUNCTION TRIM(input-path) TAB-CHAR "part1=" FUNCTION TRIM(batch-part1-result-display) TAB-CHAR "part2=" FUNCTION TRIM(batch-part2-result-display) INTO batch-result-line END-STRING
+    DISPLAY FUNCTION TRIM(batch-result-line) END-DISPLAY
+
+    *> One audit-log entry per manifest processed by this batch, so the
+    *> compliance trail records which manifest ran and its own results,
+    *> instead of a single blanket entry for the whole batch invocation.
+    MOVE input-path TO audit-log-input-path
+    MOVE "batch" TO audit-log-command
+    MOVE SPACES TO audit-log-result
+    STRING "p1=" FUNCTION TRIM(batch-part1-result-display) " p2=" FUNCTION TRIM(batch-part2-result-display) INTO audit-log-result END-STRING
+    MOVE 0 TO audit-log-return-code
+    PERFORM write-audit-log-entry
     .
 
 part1.
     INITIALIZE part1-data ALL TO VALUE
     SORT input-entry ON ASCENDING KEY input-entry
 
-    *> Initial jump from outlet voltage (0) to the first adapter.
-    SET part1-difference-counts(input-entry(1)) UP BY 1
-    PERFORM WITH TEST BEFORE VARYING input-i FROM 2 UNTIL input-i > input-data-length
-        COMPUTE part1-current-difference = input-entry(input-i) - input-entry(input-i - 1) END-COMPUTE
-        SET part1-difference-counts(part1-current-difference) UP BY 1
-    END-PERFORM
-    *> Final jump from last input adapter to the device's built-in adapter.'
-    SET part1-difference-counts(3) UP BY 1
+    *> A manifest whose every line got rejected by load-input has no adapters
+    *> to chain at all; leave the difference counts at zero rather than
+    *> indexing input-entry(1) on an empty OCCURS DEPENDING ON table.
+    IF input-data-length > 0
+        *> Initial jump from outlet voltage (0) to the first adapter.
+        SET part1-difference-counts(input-entry(1)) UP BY 1
+        PERFORM WITH TEST BEFORE VARYING input-i FROM 2 UNTIL input-i > input-data-length
+            COMPUTE part1-current-difference = input-entry(input-i) - input-entry(input-i - 1) END-COMPUTE
+            SET part1-difference-counts(part1-current-difference) UP BY 1
+        END-PERFORM
+        *> Final jump from last input adapter to the device's built-in adapter.'
+        SET part1-difference-counts(3) UP BY 1
+    END-IF
+
+    PERFORM write-difference-report
 
     COMPUTE output-result = part1-difference-counts(1) * part1-difference-counts(3) END-COMPUTE
     MOVE output-result TO output-result-display
     .
 
+write-difference-report.
+    PERFORM build-report-basename
+    STRING FUNCTION TRIM(report-basename) "-differences.rpt" INTO diff-report-path END-STRING
+    OPEN OUTPUT diff-report-file
+    MOVE part1-difference-counts(1) TO diff-count-display
+    MOVE SPACES TO diff-report-line
+    STRING "1-jolt differences: " FUNCTION TRIM(diff-count-display) INTO diff-report-line END-STRING
+    WRITE diff-report-line
+    MOVE part1-difference-counts(2) TO diff-count-display
+    MOVE SPACES TO diff-report-line
+    STRING "2-jolt differences: " FUNCTION TRIM(diff-count-display) INTO diff-report-line END-STRING
+    WRITE diff-report-line
+    MOVE part1-difference-counts(3) TO diff-count-display
+    MOVE SPACES TO diff-report-line
+    STRING "3-jolt differences: " FUNCTION TRIM(diff-count-display) INTO diff-report-line END-STRING
+    WRITE diff-report-line
+    CLOSE diff-report-file
+    .
+
 part2.
-    INITIALIZE part2-data ALL TO VALUE
+    *> Zero the path-count table one entry at a time rather than with
+    *> INITIALIZE ... ALL TO VALUE: bulk-initializing the full OCCURS DEPENDING ON
+    *> range corrupts entries beyond input-data-length on large tables, instead of
+    *> only touching the current input-data-length entries.
+    PERFORM WITH TEST BEFORE VARYING input-i FROM 1 UNTIL input-i > input-data-length
+        MOVE 0 TO part2-paths-to-end(input-i)
+    END-PERFORM
     SORT input-entry ON ASCENDING KEY input-entry
 
-    MOVE 0 TO output-result
+    *> Name the checkpoint after this manifest, same as the reject/difference reports,
+    *> so one manifest's in-progress checkpoint is never deleted or overwritten by
+    *> another manifest's part2 run in the same batch.
+    PERFORM build-report-basename
+    STRING FUNCTION TRIM(report-basename) "-part2.checkpoint" INTO checkpoint-path END-STRING
+
+    *> Resume an earlier interrupted run from its last saved checkpoint, if one is on disk
+    *> for an input of the same size.
+    PERFORM load-checkpoint
+
     *> Treat the set of adapters as a DAG.
     *> One node for each adapter, one for the starting outlet voltage, and one for the device's
     *> built-in adapter.
@@ -148,7 +455,7 @@ part2.
     *> valid paths from that node to the device node.
     *> The value in this graph of node n_a is the sum of the values of all nodes n_b, where an edge
     *> n_a -> n_b exists.
-    PERFORM WITH TEST BEFORE VARYING input-i FROM input-data-length BY -1 UNTIL input-i < 1
+    PERFORM WITH TEST BEFORE VARYING input-i FROM checkpoint-start-index BY -1 UNTIL input-i < 1
         *> Account for edges to the implicit device node.
         IF input-entry(input-i) >= input-entry(input-data-length)
             SET part2-paths-to-end(input-i) UP BY 1
@@ -163,16 +470,83 @@ part2.
             END-IF
             SET input-j UP BY 1
         END-PERFORM
-        *> If an edge to this node from the implicit outlet node exists, add this node's value
-        *> to the result.
+        *> Save our progress periodically, so a killed or restarted run doesn't have to
+        *> recompute nodes already accounted for.
+        IF FUNCTION MOD(input-data-length - input-i + 1, checkpoint-interval) IS EQUAL TO 0
+            COMPUTE checkpoint-saved-index = input-i - 1 END-COMPUTE
+            PERFORM save-checkpoint
+        END-IF
+    END-PERFORM
+
+    *> Sum the value of every node reachable from the implicit outlet node, now that the
+    *> full path-count table has been built.
+    MOVE 0 TO output-result
+    PERFORM WITH TEST BEFORE VARYING input-i FROM 1 UNTIL input-i > input-data-length
         IF input-entry(input-i) <= 3
             SET output-result UP BY part2-paths-to-end(input-i)
         END-IF
     END-PERFORM
 
+    PERFORM delete-checkpoint
+
     MOVE output-result TO output-result-display
     .
 
+load-checkpoint.
+    MOVE input-data-length TO checkpoint-start-index
+    OPEN INPUT checkpoint-file
+    IF checkpoint-file-status IS EQUAL TO "00"
+        READ checkpoint-file END-READ
+        COMPUTE checkpoint-saved-length = FUNCTION NUMVAL(checkpoint-line) END-COMPUTE
+        READ checkpoint-file END-READ
+        MOVE checkpoint-line TO checkpoint-saved-input-path
+        READ checkpoint-file END-READ
+        COMPUTE checkpoint-saved-index = FUNCTION NUMVAL(checkpoint-line) END-COMPUTE
+        *> A checkpoint is only valid for the exact manifest it was taken against.
+        *> Two different manifests can coincidentally have the same entry count,
+        *> so the saved input path has to match too, not just the saved length.
+        IF checkpoint-saved-length IS EQUAL TO input-data-length
+                AND FUNCTION TRIM(checkpoint-saved-input-path) IS EQUAL TO FUNCTION TRIM(input-path)
+            COMPUTE input-i = checkpoint-saved-index + 1 END-COMPUTE
+            PERFORM WITH TEST BEFORE VARYING input-i FROM input-i UNTIL input-i > input-data-length
+                READ checkpoint-file END-READ
+                COMPUTE part2-paths-to-end(input-i) = FUNCTION NUMVAL(checkpoint-line) END-COMPUTE
+            END-PERFORM
+            MOVE checkpoint-saved-index TO checkpoint-start-index
+            MOVE checkpoint-saved-index TO checkpoint-number-display
+            DISPLAY "Resuming part2 path-count pass from checkpoint at index " FUNCTION TRIM(checkpoint-number-display) "." END-DISPLAY
+        END-IF
+        CLOSE checkpoint-file
+    END-IF
+    .
+
+save-checkpoint.
+    OPEN OUTPUT checkpoint-file
+    MOVE input-data-length TO checkpoint-number-display
+    MOVE SPACES TO checkpoint-line
+    STRING FUNCTION TRIM(checkpoint-number-display) INTO checkpoint-line END-STRING
+    WRITE checkpoint-line
+    MOVE SPACES TO checkpoint-line
+    STRING FUNCTION TRIM(input-path) INTO checkpoint-line END-STRING
+    WRITE checkpoint-line
+    MOVE checkpoint-saved-index TO checkpoint-number-display
+    MOVE SPACES TO checkpoint-line
+    STRING FUNCTION TRIM(checkpoint-number-display) INTO checkpoint-line END-STRING
+    WRITE checkpoint-line
+    COMPUTE input-j = checkpoint-saved-index + 1 END-COMPUTE
+    PERFORM WITH TEST BEFORE VARYING input-j FROM input-j UNTIL input-j > input-data-length
+        MOVE part2-paths-to-end(input-j) TO checkpoint-number-display
+        MOVE SPACES TO checkpoint-line
+        STRING FUNCTION TRIM(checkpoint-number-display) INTO checkpoint-line END-STRING
+        WRITE checkpoint-line
+    END-PERFORM
+    CLOSE checkpoint-file
+    .
+
+delete-checkpoint.
+    CALL "CBL_DELETE_FILE" USING checkpoint-path
+    .
+
 tests.
     MOVE "1" TO test-current-sample
     MOVE "1" TO test-current-part
@@ -220,6 +594,13 @@ print-usage.
     DISPLAY "Invalid arguments." END-DISPLAY
     DISPLAY "Usage:" END-DISPLAY
     DISPLAY TAB-CHAR "./day10 <part1|part2> [input_file]" END-DISPLAY
+    DISPLAY TAB-CHAR "./day10 batch [control_file]" END-DISPLAY
     DISPLAY TAB-CHAR "./day10 test" END-DISPLAY
+    MOVE input-path TO audit-log-input-path
+    MOVE "ERROR" TO audit-log-result
+    MOVE 1 TO audit-log-return-code
+    PERFORM write-audit-log-entry
     STOP RUN RETURNING 1
     .
+
+    COPY "audit-log-proc.cpy".
