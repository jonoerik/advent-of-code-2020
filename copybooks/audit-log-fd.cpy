@@ -0,0 +1,2 @@
+    FD audit-log-file.
+        01 audit-log-file-line PIC X(256).
