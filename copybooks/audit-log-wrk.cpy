@@ -0,0 +1,17 @@
+    *> Anchored to a fixed absolute location rather than a cwd-relative "../run.log"
+    *> traversal, so DAY10 and DAY12 keep sharing one run log no matter which
+    *> directory the nightly job invokes them from. Ops can point this at a
+    *> different absolute path via the AOC2020_AUDIT_LOG_PATH environment
+    *> variable; see init-audit-log-path, which sets audit-log-path from that
+    *> variable or this default.
+    01 audit-log-default-path PIC X(128) VALUE "/tmp/aoc2020-run.log".
+    01 audit-log-path PIC X(128).
+    01 audit-log-file-status PIC XX.
+    01 audit-log-date PIC 9(8).
+    01 audit-log-time PIC 9(8).
+    01 audit-log-program PIC X(8).
+    01 audit-log-command PIC X(32).
+    01 audit-log-input-path PIC X(128).
+    01 audit-log-result PIC X(32).
+    01 audit-log-return-code USAGE BINARY-C-LONG UNSIGNED VALUE 0.
+    01 audit-log-return-code-display PIC Z(8)9.
