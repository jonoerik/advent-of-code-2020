@@ -0,0 +1,35 @@
+init-audit-log-path.
+    *> Let ops redirect the shared audit log to wherever this deployment's
+    *> compliance trail actually lives; falls back to the fixed absolute
+    *> default when the variable isn't set. GnuCOBOL blanks the receiving
+    *> item before raising the exception, so the fallback has to be moved
+    *> in explicitly here rather than relying on audit-log-path's own
+    *> VALUE clause surviving a failed ACCEPT.
+    ACCEPT audit-log-path FROM ENVIRONMENT "AOC2020_AUDIT_LOG_PATH"
+        ON EXCEPTION
+            MOVE audit-log-default-path TO audit-log-path
+    END-ACCEPT
+    .
+
+write-audit-log-entry.
+    ACCEPT audit-log-date FROM DATE YYYYMMDD END-ACCEPT
+    ACCEPT audit-log-time FROM TIME END-ACCEPT
+    MOVE audit-log-return-code TO audit-log-return-code-display
+    MOVE SPACES TO audit-log-file-line
+    STRING
+        audit-log-date "-" audit-log-time
+        " | " FUNCTION TRIM(audit-log-program)
+        " | " FUNCTION TRIM(audit-log-command)
+        " | " FUNCTION TRIM(audit-log-input-path)
+        " | " FUNCTION TRIM(audit-log-result)
+        " | " FUNCTION TRIM(audit-log-return-code-display)
+        INTO audit-log-file-line
+    END-STRING
+    OPEN EXTEND audit-log-file
+    IF audit-log-file-status IS EQUAL TO "35"
+        CLOSE audit-log-file
+        OPEN OUTPUT audit-log-file
+    END-IF
+    WRITE audit-log-file-line
+    CLOSE audit-log-file
+    .
