@@ -0,0 +1,5 @@
+    SELECT audit-log-file
+        ASSIGN TO DISK audit-log-path
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS audit-log-file-status.
